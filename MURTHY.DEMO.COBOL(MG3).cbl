@@ -0,0 +1,44 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MG3.
+000300 AUTHOR.        MURTHYG.
+000400 INSTALLATION.  GPA DATA CENTER.
+000500 DATE-WRITTEN.  10/02/2024.
+000600 DATE-COMPILED.
+000700****************************************************************
+000800*  MG3 - NIGHTLY BATCH STREAM - ACCOUNT/RATE POSTING           *
+000900*                                                              *
+001000*  FORMERLY AN INDEPENDENTLY-SCHEDULED JCL STEP.  NOW CALLED   *
+001100*  DIRECTLY BY MG1 AFTER MG2, SO THIS STEP CAN SEE THE RESULT  *
+001200*  OF THE PRIOR STEP THROUGH STEPSTAT RATHER THAN RELYING      *
+001300*  SOLELY ON JCL COND LOGIC.                                   *
+001400*                                                              *
+001500*  MODIFICATION HISTORY                                       *
+001600*  ----------------------------------------------------------  *
+001700*  DATE        BY    DESCRIPTION                               *
+001800*  ----------  ----  -------------------------------------     *
+001900*  10/02/2024  MG    ORIGINAL VERSION - CALLED FROM MG1.        *
+002000****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400*
+002500 LINKAGE SECTION.
+002600     COPY STEPSTAT.
+002700*
+002800 PROCEDURE DIVISION USING STEPSTAT-REC.
+002900*
+003000****************************************************************
+003100*  0000-MAINLINE                                                *
+003200****************************************************************
+003300 0000-MAINLINE.
+003400     IF SS-STATUS-FAIL
+003500        MOVE "MG3 SKIPPED - PRIOR STEP FAILED" TO SS-MESSAGE
+003600        GOBACK
+003700     END-IF.
+003800     DISPLAY "MG3 - ACCOUNT/RATE POSTING STARTING".
+003900     MOVE "MG3"        TO SS-LAST-STEP.
+004000     MOVE ZERO         TO SS-STEP-RC.
+004100     SET SS-STATUS-PASS TO TRUE.
+004200     MOVE "MG3 POSTING COMPLETED NORMALLY" TO SS-MESSAGE.
+004300     DISPLAY "MG3 - ACCOUNT/RATE POSTING COMPLETE".
+004400     GOBACK.
