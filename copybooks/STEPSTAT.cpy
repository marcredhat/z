@@ -0,0 +1,17 @@
+000100****************************************************************
+000200*  STEPSTAT  -  SHARED STEP-STATUS RECORD                       *
+000300*  PASSED ON THE CALL USING CLAUSE TO EACH DOWNSTREAM BATCH     *
+000400*  PROGRAM SO IT CAN SEE WHETHER THE PRIOR STEP SUCCEEDED AND   *
+000500*  REPORT ITS OWN RESULT BACK TO THE DRIVER.                    *
+000600*  MODIFICATION HISTORY                                        *
+000700*  DATE        BY    DESCRIPTION                                *
+000800*  10/02/2024  MG    ORIGINAL VERSION.                          *
+000900****************************************************************
+001000 01  STEPSTAT-REC.
+001100     05  SS-LAST-STEP          PIC X(08).
+001200     05  SS-STEP-RC            PIC 9(03) COMP.
+001300     05  SS-OVERALL-STATUS     PIC X(01).
+001400         88  SS-STATUS-PASS        VALUE "P".
+001500         88  SS-STATUS-WARN        VALUE "W".
+001600         88  SS-STATUS-FAIL        VALUE "F".
+001700     05  SS-MESSAGE            PIC X(60).
