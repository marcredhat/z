@@ -0,0 +1,20 @@
+000100****************************************************************
+000200*  ENVPROF  -  ENVIRONMENT PROFILE RECORD LAYOUT                *
+000300*  READ FROM THE ENVPROF CONTROL FILE AT STARTUP SO THE         *
+000400*  IDENTIFICATION TEXT DISPLAYED/LOGGED REFLECTS WHICH          *
+000500*  ENVIRONMENT AND REGION ACTUALLY EXECUTED THIS RUN.           *
+000600*  MODIFICATION HISTORY                                        *
+000700*  DATE        BY    DESCRIPTION                                *
+000800*  07/15/2024  MG    ORIGINAL VERSION.                          *
+000900****************************************************************
+001000 01  ENVPROF-REC.
+001100     05  ENVP-ENV-CODE         PIC X(04).
+001200         88  ENVP-ENV-TEST         VALUE "TEST".
+001300         88  ENVP-ENV-QA           VALUE "QA  ".
+001400         88  ENVP-ENV-PROD         VALUE "PROD".
+001500     05  ENVP-REGION           PIC X(08).
+001600     05  ENVP-VAR1             PIC X(15).
+001700     05  ENVP-VAR2             PIC X(15).
+001800     05  ENVP-VAR3             PIC X(15).
+001900     05  ENVP-VAR4             PIC X(20).
+002000     05  FILLER                PIC X(03).
