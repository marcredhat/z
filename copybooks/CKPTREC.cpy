@@ -0,0 +1,17 @@
+000100****************************************************************
+000200*  CKPTREC  -  RESTART/CHECKPOINT RECORD LAYOUT                 *
+000300*  RECORDS THE LAST STEP MG1 CONFIRMED GOOD SO A RERUN OF THE   *
+000400*  STREAM CAN SKIP WORK ALREADY PROVEN TO HAVE SUCCEEDED.       *
+000500*  MODIFICATION HISTORY                                        *
+000600*  DATE        BY    DESCRIPTION                                *
+000700*  01/09/2025  MG    ORIGINAL VERSION.                          *
+000800****************************************************************
+000900 01  CKPT-REC.
+001000     05  CKPT-LAST-STEP        PIC X(08).
+001100     05  CKPT-RUN-DATE         PIC 9(08).
+001200     05  CKPT-RUN-TIME         PIC 9(06).
+001300     05  CKPT-STATUS           PIC X(01).
+001400         88  CKPT-STATUS-PASS      VALUE "P".
+001500         88  CKPT-STATUS-WARN      VALUE "W".
+001600         88  CKPT-STATUS-FAIL      VALUE "F".
+001700     05  FILLER                PIC X(55).
