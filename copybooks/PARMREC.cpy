@@ -0,0 +1,19 @@
+000100****************************************************************
+000200*  PARMREC  -  SYSIN PARAMETER RECORD LAYOUT                    *
+000300*  READ AT STARTUP SO ONE LOAD MODULE CAN RUN EITHER AS A       *
+000400*  QUICK INTERACTIVE PRE-FLIGHT CHECK OR THE FULL UNATTENDED    *
+000500*  NIGHTLY VALIDATION.                                          *
+000600*  MODIFICATION HISTORY                                        *
+000700*  DATE        BY    DESCRIPTION                                *
+000800*  06/25/2025  MG    ORIGINAL VERSION.                          *
+000900****************************************************************
+001000 01  PARM-REC.
+001100     05  PARM-MODE             PIC X(01).
+001200         88  PARM-MODE-QUICK       VALUE "Q".
+001300         88  PARM-MODE-FULL        VALUE "F".
+001400     05  PARM-ENV-CODE         PIC X(04).
+001500     05  PARM-VERBOSITY        PIC X(01).
+001600         88  PARM-VERBOSITY-LOW    VALUE "0".
+001700         88  PARM-VERBOSITY-NORMAL VALUE "1".
+001800         88  PARM-VERBOSITY-HIGH   VALUE "2".
+001900     05  FILLER                PIC X(74).
