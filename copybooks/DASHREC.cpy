@@ -0,0 +1,24 @@
+000100****************************************************************
+000200*  DASHREC  -  OPS DASHBOARD FEED RECORD LAYOUT                 *
+000300*  ONE FIXED-FORMAT RECORD DROPPED EACH RUN SO THE OPS          *
+000400*  DASHBOARD CAN POLL IT AND SHOW WHETHER TONIGHT'S             *
+000500*  ENVIRONMENT VALIDATION PASSED, WITHOUT HAVING TO PARSE       *
+000600*  SYSOUT OR THE AUDIT LOG.                                     *
+000700*  MODIFICATION HISTORY                                        *
+000800*  DATE        BY    DESCRIPTION                                *
+000900*  08/08/2025  MG    ORIGINAL VERSION.                          *
+000950*  08/08/2025  MG    WIDENED DASH-MESSAGE - 50 BYTES WAS NOT     *
+000960*                    ENOUGH TO HOLD THE ERROR NUMBER/PARAGRAPH/  *
+000970*                    EXPLANATION DIAGNOSTIC WITHOUT TRUNCATING.  *
+001000****************************************************************
+001100 01  DASH-REC.
+001200     05  DASH-JOBNAME          PIC X(08).
+001300     05  DASH-RUN-DATE         PIC 9(08).
+001400     05  DASH-RUN-TIME         PIC 9(06).
+001500     05  DASH-LAST-STEP        PIC X(08).
+001600     05  DASH-STATUS           PIC X(01).
+001700         88  DASH-STATUS-PASS      VALUE "P".
+001800         88  DASH-STATUS-WARN      VALUE "W".
+001900         88  DASH-STATUS-FAIL      VALUE "F".
+002000     05  DASH-MESSAGE          PIC X(100).
+002100     05  FILLER                PIC X(06).
