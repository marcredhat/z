@@ -0,0 +1,20 @@
+000100****************************************************************
+000200*  ENVLOGR  -  ENVLOG AUDIT-TRAIL RECORD LAYOUT                 *
+000300*  ONE RECORD WRITTEN TO ENVLOG EACH TIME MG1 EXECUTES.         *
+000400*  MODIFICATION HISTORY                                        *
+000500*  DATE        BY    DESCRIPTION                                *
+000600*  05/20/2024  MG    ORIGINAL VERSION.                          *
+000650*  08/08/2025  MG    WIDENED ELOG-MESSAGE - 50 BYTES WAS NOT     *
+000660*                    ENOUGH TO HOLD THE ERROR NUMBER/PARAGRAPH/  *
+000670*                    EXPLANATION DIAGNOSTIC WITHOUT TRUNCATING.  *
+000700****************************************************************
+000800 01  ENVLOG-REC.
+000900     05  ELOG-RUN-DATE         PIC 9(08).
+001000     05  ELOG-RUN-TIME         PIC 9(06).
+001100     05  ELOG-JOBNAME          PIC X(08).
+001200     05  ELOG-STATUS           PIC X(01).
+001300         88  ELOG-STATUS-PASS       VALUE "P".
+001400         88  ELOG-STATUS-WARN       VALUE "W".
+001500         88  ELOG-STATUS-FAIL       VALUE "F".
+001600     05  ELOG-MESSAGE          PIC X(100).
+001700     05  FILLER                PIC X(07).
