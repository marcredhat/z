@@ -1,32 +1,958 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MG1.
-       AUTHOR.     MURTHYG.
-      ********************************************************
-      *  SIMPLE COBOL PROGRAM TO VALIDATE ENV                *
-      *  BY MURTHY GARIMELLA - GPA                           *
-      ********************************************************
-      *
-       ENVIRONMENT DIVISION.
-      *
-       DATA DIVISION.
-      *
-       WORKING-STORAGE SECTION.
-      *
-       01 WSS-VAR1              PIC X(15).
-       01 WSS-VAR2              PIC X(15).
-       01 WSS-VAR3              PIC X(15).
-       01 WSS-VAR4              PIC X(20).
-      *
-       PROCEDURE DIVISION.
-      *
-       MAIN-PARA.
-           MOVE "HELLO WORLD" TO WSS-VAR1.
-           MOVE "WELCOME TO " TO WSS-VAR2.
-           MOVE "MURTHY SIMPLE" TO WSS-VAR3.
-           MOVE "COBOL PROGRAM" TO WSS-VAR4.
-           DISPLAY WSS-VAR1.
-           DISPLAY WSS-VAR2.
-           DISPLAY WSS-VAR3.
-           DISPLAY WSS-VAR4.
-           DISPLAY "END OF HELLO WORLD".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MG1.
+000120 AUTHOR.        MURTHYG.
+000130 INSTALLATION.  GPA DATA CENTER.
+000140 DATE-WRITTEN.  01/15/2024.
+000150 DATE-COMPILED.
+000160****************************************************************
+000170*  MG1 - NIGHTLY BATCH STREAM ENVIRONMENT VALIDATION PROGRAM   *
+000180*                                                              *
+000190*  FIRST STEP OF THE NIGHTLY RUN.  CONFIRMS THE COBOL RUNTIME  *
+000200*  ENVIRONMENT IS SANE BEFORE THE REST OF THE STREAM EXECUTES. *
+000210*                                                              *
+000220*  MODIFICATION HISTORY                                       *
+000230*  ----------------------------------------------------------  *
+000240*  DATE        BY    DESCRIPTION                               *
+000250*  ----------  ----  -------------------------------------     *
+000260*  01/15/2024  MG    ORIGINAL VERSION.                         *
+000270*  02/12/2024  MG    ADDED WSS-RETURN-CODE SO THE STEP SETS A  *
+000280*                    REAL CONDITION CODE INSTEAD OF STOP RUN 0.*
+000290*  03/04/2024  MG    ADDED ENVCHECK-PARA - OPENS THE FEEDER     *
+000300*                    DATASETS THE NIGHTLY RUN DEPENDS ON AND    *
+000310*                    CONFIRMS THEY EXIST AND ARE NOT EMPTY.      *
+000320*  05/20/2024  MG    ADDED ENVLOG AUDIT-TRAIL RECORD SO EVERY    *
+000330*                    RUN LEAVES A DURABLE PASS/FAIL RECORD OF   *
+000340*                    WHAT RAN, BEYOND JUST SYSOUT.              *
+000350*  07/15/2024  MG    REPLACED THE HARDCODED IDENTIFICATION      *
+000360*                    LITERALS WITH THE ENVPROF CONTROL FILE SO  *
+000370*                    THE SAME LOAD MODULE SHOWS WHICH           *
+000380*                    ENVIRONMENT/REGION ACTUALLY RAN.           *
+000390*  10/02/2024  MG    MG1 IS NOW THE DRIVER FOR THE NIGHTLY      *
+000400*                    STREAM - CALLS MG2 AND MG3 IN SEQUENCE     *
+000410*                    ONCE THE ENVIRONMENT CHECKS PASS, PASSING  *
+000420*                    STEPSTAT SO EACH STEP SEES THE PRIOR ONE'S *
+000430*                    RESULT.                                   *
+000440*  01/09/2025  MG    ADDED RESTART FILE SO A RERUN CAN SKIP     *
+000450*                    ENVCHECK IF IT ALREADY PASSED TODAY AND    *
+000460*                    TELL THE OPERATOR WHERE THE STREAM         *
+000470*                    ACTUALLY NEEDS TO RESUME FROM.             *
+000480*  03/18/2025  MG    ADDED ENVRPT - A PRINTABLE DAILY REPORT    *
+000490*                    FOR THE SHIFT LEAD TO SIGN OFF ON.         *
+000500*  06/25/2025  MG    ADDED SYSIN PARAMETER RECORD (MODE/ENV/    *
+000510*                    VERBOSITY) SO ONE LOAD MODULE COVERS BOTH  *
+000520*                    THE QUICK ANALYST PRE-FLIGHT CHECK AND     *
+000530*                    THE FULL UNATTENDED NIGHTLY RUN.           *
+000540*  08/08/2025  MG    ADDED 9500-ERROR-HANDLING-PARA - EVERY     *
+000550*                    CHECK PARAGRAPH NOW REPORTS A CODED,       *
+000560*                    ABEND-STYLE DIAGNOSTIC TO SYSOUT AND THE   *
+000570*                    RUN LOG INSTEAD OF A PLAIN DISPLAY.        *
+000580*  08/08/2025  MG    ADDED DASHFEED DROP-DIRECTORY RECORD SO    *
+000590*                    THE OPS DASHBOARD CAN POLL TONIGHT'S       *
+000600*                    PASS/FAIL STATUS WITHOUT READING SYSOUT.   *
+000610*  08/08/2025  MG    CODE REVIEW FIXES - ENVLOG NOW OPENS EXTEND*
+000620*                    SO THE AUDIT TRAIL ACCUMULATES ACROSS RUNS *
+000630*                    INSTEAD OF BEING OVERWRITTEN; STEPSTAT NOW *
+000640*                    CARRIES THE REAL RC TO MG2/MG3; ALL OUTPUT *
+000650*                    OPENS ARE FILE-STATUS CHECKED; RESTART AND *
+000660*                    DASHFEED RECORD LENGTHS CORRECTED; EMPTY-  *
+000670*                    DATASET CHECKS NOW ROUTE THROUGH 9500;     *
+000680*                    RESTART REPORT ROWS MARKED SKIPPED; SYSIN  *
+000690*                    ENV CODE NOW CHECKED AGAINST ENVPROF.      *
+000691*  08/08/2025  MG    SECOND REVIEW PASS - 9500'S ERR-MESSAGE    *
+000692*                    STRING NOW DELIMITS EVERY SENDING ITEM     *
+000693*                    EXPLICITLY; ADDED WSS-ENVCHECK-SW SO A     *
+000694*                    DOWNSTREAM (MG2/MG3) FAILURE NO LONGER     *
+000695*                    POISONS THE CHECKPOINT RECORD ENVCHECK     *
+000696*                    ITSELF PASSED; WIDENED THE WSS-RPT-*       *
+000697*                    REPORT FIELDS SO THE RESTART-SKIP MESSAGE  *
+000698*                    NO LONGER TRUNCATES; ENVPROF'S EMPTY-FILE  *
+000699*                    BRANCH NOW FALLS BACK TO THE SAME GENERIC  *
+000700*                    IDENTIFICATION TEXT AS A MISSING ENVPROF;  *
+000701*                    REORDERED PARAGRAPHS INTO ASCENDING        *
+000702*                    NUMBER ORDER AND RENUMBERED THE SEQUENCE   *
+000703*                    AREA THROUGHOUT.                           *
+000705*  08/08/2025  MG    THIRD REVIEW PASS - TIME SPECIAL REGISTER  *
+000706*                    IS ALWAYS 8 DIGITS, SO ACCEPT NOW TARGETS  *
+000707*                    WSS-RUN-TIME-RAW AND TAKES THE LEFTMOST 6  *
+000708*                    INTO WSS-RUN-TIME INSTEAD OF LETTING THE   *
+000709*                    ACCEPT SILENTLY KEEP THE RIGHTMOST 6;      *
+000710*                    WIDENED WSS-ERR-MESSAGE/ELOG-MESSAGE/      *
+000711*                    DASH-MESSAGE SO THE DIAGNOSTIC NO LONGER   *
+000712*                    TRUNCATES ON A SINGLE-DATASET FAILURE;     *
+000713*                    1200-READ-CHECKPOINT'S RESTART TEST NOW    *
+000714*                    ACCEPTS ANY NON-BLANK CKPT-LAST-STEP, NOT  *
+000715*                    JUST THE LITERAL "ENVCHECK", SO A LATER    *
+000716*                    DOWNSTREAM STEP SUCCEEDING DOES NOT MASK   *
+000717*                    THAT ENVCHECK ITSELF ALREADY PASSED;       *
+000718*                    QUICK MODE NOW MARKS THE THREE SKIPPED     *
+000719*                    FEEDER CHECKS ON ENVRPT INSTEAD OF LEAVING *
+000720*                    THEM BLANK; AND A FAILED OPEN ON ENVLOG,   *
+000721*                    ENVRPT, RESTART, OR DASHFEED NOW UPGRADES  *
+000722*                    THE RUN TO AT LEAST A WARNING RETURN CODE  *
+000723*                    INSTEAD OF FALLING THROUGH UNNOTICED.      *
+000724****************************************************************
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER.   IBM-370.
+000740 OBJECT-COMPUTER.   IBM-370.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT CUSTMAST-FILE  ASSIGN TO CUSTMAST
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS WSS-FS-CUSTMAST.
+000800     SELECT TRANFEED-FILE  ASSIGN TO TRANFEED
+000810         ORGANIZATION IS SEQUENTIAL
+000820         FILE STATUS IS WSS-FS-TRANFEED.
+000830     SELECT ACCTFILE-FILE  ASSIGN TO ACCTFILE
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS WSS-FS-ACCTFILE.
+000860     SELECT RATETAB-FILE   ASSIGN TO RATETAB
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WSS-FS-RATETAB.
+000890     SELECT ENVLOG-FILE    ASSIGN TO ENVLOG
+000900         ORGANIZATION IS SEQUENTIAL
+000910         FILE STATUS IS WSS-FS-ENVLOG.
+000920     SELECT ENVPROF-FILE   ASSIGN TO ENVPROF
+000930         ORGANIZATION IS SEQUENTIAL
+000940         FILE STATUS IS WSS-FS-ENVPROF.
+000950     SELECT RESTART-FILE   ASSIGN TO RESTART
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WSS-FS-RESTART.
+000980     SELECT ENVRPT-FILE    ASSIGN TO ENVRPT
+000990         ORGANIZATION IS SEQUENTIAL
+001000         FILE STATUS IS WSS-FS-ENVRPT.
+001010     SELECT SYSIN-FILE     ASSIGN TO SYSIN
+001020         ORGANIZATION IS SEQUENTIAL
+001030         FILE STATUS IS WSS-FS-SYSIN.
+001040     SELECT DASHFEED-FILE  ASSIGN TO DASHFEED
+001050         ORGANIZATION IS SEQUENTIAL
+001060         FILE STATUS IS WSS-FS-DASHFEED.
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090*
+001100****************************************************************
+001110*  FEEDER DATASETS CHECKED BY ENVCHECK-PARA                    *
+001120****************************************************************
+001130 FD  CUSTMAST-FILE
+001140     RECORDING MODE IS F
+001150     RECORD CONTAINS 80 CHARACTERS.
+001160 01  CUSTMAST-REC          PIC X(80).
+001170 FD  TRANFEED-FILE
+001180     RECORDING MODE IS F
+001190     RECORD CONTAINS 80 CHARACTERS.
+001200 01  TRANFEED-REC          PIC X(80).
+001210 FD  ACCTFILE-FILE
+001220     RECORDING MODE IS F
+001230     RECORD CONTAINS 80 CHARACTERS.
+001240 01  ACCTFILE-REC          PIC X(80).
+001250 FD  RATETAB-FILE
+001260     RECORDING MODE IS F
+001270     RECORD CONTAINS 80 CHARACTERS.
+001280 01  RATETAB-REC           PIC X(80).
+001290*
+001300****************************************************************
+001310*  AUDIT-TRAIL LOG - ONE RECORD WRITTEN PER EXECUTION           *
+001320****************************************************************
+001330 FD  ENVLOG-FILE
+001340     RECORDING MODE IS F
+001350     RECORD CONTAINS 130 CHARACTERS.
+001360     COPY ENVLOGR.
+001370*
+001380****************************************************************
+001390*  ENVIRONMENT PROFILE CONTROL FILE - READ ONCE AT STARTUP      *
+001400****************************************************************
+001410 FD  ENVPROF-FILE
+001420     RECORDING MODE IS F
+001430     RECORD CONTAINS 80 CHARACTERS.
+001440     COPY ENVPROF.
+001450*
+001460****************************************************************
+001470*  RESTART/CHECKPOINT FILE - READ AT STARTUP, REWRITTEN AT END  *
+001480****************************************************************
+001490 FD  RESTART-FILE
+001500     RECORDING MODE IS F
+001510     RECORD CONTAINS 78 CHARACTERS.
+001520     COPY CKPTREC.
+001530*
+001540****************************************************************
+001550*  ENVRPT - PRINTABLE DAILY ENVIRONMENT VALIDATION REPORT       *
+001560*  CARRIAGE-CONTROL BYTE FOLLOWED BY A 132-CHARACTER PRINT      *
+001570*  LINE, PER OUR LINE-PRINTER LISTING STANDARD.                *
+001580****************************************************************
+001590 FD  ENVRPT-FILE
+001600     RECORDING MODE IS F
+001610     RECORD CONTAINS 133 CHARACTERS.
+001620 01  ENVRPT-LINE.
+001630     05  RPT-CC                PIC X(01).
+001640     05  RPT-TEXT               PIC X(132).
+001650*
+001660****************************************************************
+001670*  SYSIN - MODE/ENVIRONMENT/VERBOSITY PARAMETER CARD            *
+001680****************************************************************
+001690 FD  SYSIN-FILE
+001700     RECORDING MODE IS F
+001710     RECORD CONTAINS 80 CHARACTERS.
+001720     COPY PARMREC.
+001730*
+001740****************************************************************
+001750*  DASHFEED - OPS DASHBOARD DROP-DIRECTORY FEED RECORD           *
+001760****************************************************************
+001770 FD  DASHFEED-FILE
+001780     RECORDING MODE IS F
+001790     RECORD CONTAINS 137 CHARACTERS.
+001800     COPY DASHREC.
+001810 WORKING-STORAGE SECTION.
+001820*
+001830****************************************************************
+001840*  IDENTIFICATION TEXT - NOW SUPPLIED BY THE ENVPROF RECORD     *
+001850*  READ AT STARTUP (SEE 1000-INITIALIZE) RATHER THAN LITERALS. *
+001860****************************************************************
+001870*
+001880****************************************************************
+001890*  RETURN CODE / SWITCHES                                      *
+001900****************************************************************
+001910 77  WSS-RETURN-CODE       PIC 9(03) COMP VALUE ZERO.
+001920 77  WSS-CHECK-SW          PIC X(01) VALUE "P".
+001930     88  WSS-CHECK-PASSED           VALUE "P".
+001940     88  WSS-CHECK-WARNING          VALUE "W".
+001950     88  WSS-CHECK-FAILED           VALUE "F".
+001960 77  WSS-ENVCHECK-SW       PIC X(01) VALUE "P".
+001970     88  WSS-ENVCHECK-PASSED        VALUE "P".
+001980     88  WSS-ENVCHECK-FAILED        VALUE "F".
+001990*
+002000****************************************************************
+002010*  WSS-ENVCHECK-SW TRACKS THE FEEDER-DATASET CHECK RESULT ONLY, *
+002020*  SEPARATE FROM WSS-CHECK-SW, WHICH ALSO PICKS UP DOWNSTREAM    *
+002030*  (MG2/MG3) RESULTS.  5000-WRITE-CHECKPOINT-PARA MUST RECORD    *
+002040*  WHETHER ENVCHECK ITSELF PASSED, NOT WHETHER THE WHOLE RUN DID,*
+002050*  OR A DOWNSTREAM FAILURE WOULD WRONGLY BLOCK TOMORROW'S        *
+002060*  RESTART SKIP OF A CHECK THAT ACTUALLY PASSED TODAY.           *
+002070****************************************************************
+002080*
+002090****************************************************************
+002100*  ENVCHECK-PARA WORKING FIELDS                                 *
+002110****************************************************************
+002120 77  WSS-FS-CUSTMAST       PIC X(02) VALUE "00".
+002130 77  WSS-FS-TRANFEED       PIC X(02) VALUE "00".
+002140 77  WSS-FS-ACCTFILE       PIC X(02) VALUE "00".
+002150 77  WSS-FS-RATETAB        PIC X(02) VALUE "00".
+002160 77  WSS-MISSING-COUNT     PIC 9(03) COMP VALUE ZERO.
+002170 77  WSS-FS-ENVLOG         PIC X(02) VALUE "00".
+002180 77  WSS-FS-ENVPROF        PIC X(02) VALUE "00".
+002190*
+002200****************************************************************
+002210*  SHARED STATUS RECORD PASSED TO EACH DOWNSTREAM CALLED        *
+002220*  PROGRAM SO IT CAN SEE WHETHER THE PRIOR STEP SUCCEEDED.      *
+002230****************************************************************
+002240     COPY STEPSTAT.
+002250*
+002260 77  WSS-FS-RESTART        PIC X(02) VALUE "00".
+002270 77  WSS-LAST-STEP         PIC X(08) VALUE SPACES.
+002280 77  WSS-RESTART-SW        PIC X(01) VALUE "N".
+002290     88  WSS-RESTART-REQUESTED      VALUE "Y".
+002300*
+002310****************************************************************
+002320*  ENVRPT REPORT FIELDS                                         *
+002330****************************************************************
+002340 77  WSS-FS-ENVRPT         PIC X(02) VALUE "00".
+002350 77  WSS-SHIFT             PIC X(10) VALUE SPACES.
+002360 77  WSS-OPERATOR          PIC X(08) VALUE "BATCH".
+002370 77  WSS-RPT-CUSTMAST      PIC X(55) VALUE SPACES.
+002380 77  WSS-RPT-TRANFEED      PIC X(55) VALUE SPACES.
+002390 77  WSS-RPT-ACCTFILE      PIC X(55) VALUE SPACES.
+002400 77  WSS-RPT-RATETAB       PIC X(55) VALUE SPACES.
+002410 77  WSS-RPT-MISSING       PIC ZZ9    VALUE ZERO.
+002420 77  WSS-FS-SYSIN          PIC X(02) VALUE "00".
+002430 77  WSS-RESTART-MSG       PIC X(55) VALUE SPACES.
+002440*
+002450****************************************************************
+002460*  CENTRALIZED ERROR-HANDLING FIELDS                           *
+002470*  ANY CHECK PARAGRAPH LOADS THESE BEFORE PERFORMING           *
+002480*  9500-ERROR-HANDLING-PARA SO THE DIAGNOSTIC IS REPORTED AND  *
+002490*  LOGGED THE SAME WAY NO MATTER WHICH CHECK FAILED.           *
+002500****************************************************************
+002510 77  WSS-ERR-NUMBER        PIC 9(04) VALUE ZERO.
+002520 77  WSS-ERR-PARA          PIC X(30) VALUE SPACES.
+002530 77  WSS-ERR-TEXT          PIC X(60) VALUE SPACES.
+002540 77  WSS-ERR-MESSAGE       PIC X(100) VALUE SPACES.
+002550 77  WSS-FS-DASHFEED       PIC X(02) VALUE "00".
+002560*
+002570****************************************************************
+002580*  RUN IDENTIFICATION FIELDS - SHARED BY LOG/REPORT/DASHBOARD   *
+002590****************************************************************
+002600 77  WSS-RUN-DATE          PIC 9(08) VALUE ZERO.
+002605*    TIME SPECIAL REGISTER IS ALWAYS 8 DIGITS (HHMMSSHH).  ACCEPT
+002606*    INTO THE RAW 8-DIGIT FIELD FIRST, THEN TAKE THE LEFTMOST 6
+002607*    (HHMMSS) - ACCEPTING STRAIGHT INTO A PIC 9(06) RECEIVER WOULD
+002608*    KEEP THE RIGHTMOST 6 DIGITS (MMSSHH) INSTEAD.
+002609 77  WSS-RUN-TIME-RAW      PIC 9(08) VALUE ZERO.
+002610 77  WSS-RUN-TIME          PIC 9(06) VALUE ZERO.
+002620 77  WSS-JOBNAME           PIC X(08) VALUE "MG1NITE".
+002630*
+002640 PROCEDURE DIVISION.
+002650*
+002660****************************************************************
+002670*  0000-MAINLINE                                                *
+002680*  CONTROLS OVERALL FLOW OF THE ENVIRONMENT VALIDATION STEP.    *
+002690****************************************************************
+002700 0000-MAINLINE.
+002710     PERFORM 1000-INITIALIZE
+002720         THRU 1000-INITIALIZE-EXIT.
+002730     PERFORM 1200-READ-CHECKPOINT
+002740         THRU 1200-READ-CHECKPOINT-EXIT.
+002750     IF WSS-RESTART-REQUESTED
+002760        DISPLAY "RESTART - ENVCHECK ALREADY PASSED TODAY, "
+002770            "RESUMING AT THE DOWNSTREAM STEPS"
+002780        PERFORM 1250-SKIP-REPORT-LINES
+002790            THRU 1250-SKIP-REPORT-LINES-EXIT
+002800     ELSE
+002810        PERFORM 2000-ENVCHECK-PARA
+002820            THRU 2000-ENVCHECK-PARA-EXIT
+002830     END-IF.
+002840     PERFORM 3000-WRITE-LOG-PARA
+002850         THRU 3000-WRITE-LOG-PARA-EXIT.
+002860     PERFORM 3500-WRITE-REPORT-PARA
+002870         THRU 3500-WRITE-REPORT-PARA-EXIT.
+002880     PERFORM 4000-CALL-DOWNSTREAM-PARA
+002890         THRU 4000-CALL-DOWNSTREAM-PARA-EXIT.
+002900     PERFORM 5000-WRITE-CHECKPOINT-PARA
+002910         THRU 5000-WRITE-CHECKPOINT-PARA-EXIT.
+002920     PERFORM 6000-DASHBOARD-PARA
+002930         THRU 6000-DASHBOARD-PARA-EXIT.
+002940     PERFORM 9000-TERMINATE
+002950         THRU 9000-TERMINATE-EXIT.
+002960     STOP RUN.
+002970 0000-MAINLINE-EXIT.
+002980     EXIT.
+002990*
+003000****************************************************************
+003010*  1000-INITIALIZE                                              *
+003020*  READS THE ENVPROF CONTROL FILE TO PICK UP THE IDENTIFICATION *
+003030*  TEXT FOR WHICHEVER ENVIRONMENT/REGION THIS COPY OF THE LOAD  *
+003040*  MODULE IS EXECUTING IN.                                     *
+003050****************************************************************
+003060 1000-INITIALIZE.
+003070     SET WSS-CHECK-PASSED     TO TRUE.
+003071     SET WSS-ENVCHECK-PASSED  TO TRUE.
+003080     MOVE ZERO             TO WSS-RETURN-CODE.
+003090     ACCEPT WSS-RUN-DATE     FROM DATE YYYYMMDD.
+003091     ACCEPT WSS-RUN-TIME-RAW FROM TIME.
+003092     MOVE WSS-RUN-TIME-RAW(1:6) TO WSS-RUN-TIME.
+003110     IF WSS-RUN-TIME(1:2) GREATER OR EQUAL "16"
+003120        MOVE "EVENING"   TO WSS-SHIFT
+003130     ELSE
+003140        IF WSS-RUN-TIME(1:2) GREATER OR EQUAL "08"
+003150           MOVE "DAY"    TO WSS-SHIFT
+003160        ELSE
+003170           MOVE "NIGHT"  TO WSS-SHIFT
+003180        END-IF
+003190     END-IF.
+003200     PERFORM 1050-READ-PARMS
+003210         THRU 1050-READ-PARMS-EXIT.
+003220     PERFORM 1100-READ-ENVPROF
+003230         THRU 1100-READ-ENVPROF-EXIT.
+003240     PERFORM 1150-CHECK-ENV-MISMATCH
+003250         THRU 1150-CHECK-ENV-MISMATCH-EXIT.
+003260     IF NOT PARM-VERBOSITY-LOW
+003270        DISPLAY ENVP-VAR1
+003280        DISPLAY ENVP-VAR2
+003290        DISPLAY ENVP-VAR3
+003300        DISPLAY ENVP-VAR4
+003310        DISPLAY "ENVIRONMENT: " ENVP-ENV-CODE
+003320            " REGION: " ENVP-REGION
+003330     END-IF.
+003340 1000-INITIALIZE-EXIT.
+003350     EXIT.
+003360*
+003370****************************************************************
+003380*  1050-READ-PARMS                                              *
+003390*  READS THE SYSIN PARAMETER CARD (MODE/ENVIRONMENT/VERBOSITY)  *
+003400*  SO THE SAME LOAD MODULE CAN RUN AS A QUICK ANALYST           *
+003410*  PRE-FLIGHT CHECK OR THE FULL UNATTENDED NIGHTLY VALIDATION.  *
+003420*  WITH NO SYSIN SUPPLIED, DEFAULTS TO THE FULL NIGHTLY RUN.    *
+003430****************************************************************
+003440 1050-READ-PARMS.
+003450     OPEN INPUT SYSIN-FILE.
+003460     IF WSS-FS-SYSIN NOT EQUAL "00"
+003470        MOVE "F" TO PARM-MODE
+003480        MOVE "1" TO PARM-VERBOSITY
+003490        MOVE SPACES TO PARM-ENV-CODE
+003500        DISPLAY "SYSIN NOT SUPPLIED - DEFAULTING TO FULL NIGHTLY "
+003510            "MODE"
+003520        GO TO 1050-READ-PARMS-EXIT
+003530     END-IF.
+003540     READ SYSIN-FILE
+003550        AT END
+003560           MOVE "F" TO PARM-MODE
+003570           MOVE "1" TO PARM-VERBOSITY
+003580     END-READ.
+003590     CLOSE SYSIN-FILE.
+003600     DISPLAY "MG1 PARAMETERS - MODE " PARM-MODE
+003610         " VERBOSITY " PARM-VERBOSITY.
+003620 1050-READ-PARMS-EXIT.
+003630     EXIT.
+003640*
+003650****************************************************************
+003660*  1100-READ-ENVPROF                                            *
+003670*  OPENS AND READS THE SINGLE-RECORD ENVIRONMENT PROFILE.       *
+003680*  IF THE CONTROL FILE IS MISSING OR EMPTY, FALLS BACK TO       *
+003690*  GENERIC IDENTIFICATION TEXT AND FLAGS A WARNING SO THE RUN   *
+003700*  DOES NOT SILENTLY DISPLAY STALE INFORMATION.                 *
+003710****************************************************************
+003720 1100-READ-ENVPROF.
+003730     OPEN INPUT ENVPROF-FILE.
+003740     IF WSS-FS-ENVPROF NOT EQUAL "00"
+003750        DISPLAY "ENVPROF CONTROL FILE NOT AVAILABLE, STATUS "
+003760            WSS-FS-ENVPROF
+003770        MOVE "????" TO ENVP-ENV-CODE
+003780        MOVE "UNKNOWN"         TO ENVP-REGION
+003790        MOVE "HELLO WORLD"     TO ENVP-VAR1
+003800        MOVE "WELCOME TO "     TO ENVP-VAR2
+003810        MOVE "MURTHY SIMPLE"   TO ENVP-VAR3
+003820        MOVE "COBOL PROGRAM"   TO ENVP-VAR4
+003830        SET WSS-CHECK-WARNING TO TRUE
+003840        GO TO 1100-READ-ENVPROF-EXIT
+003850     END-IF.
+003860     READ ENVPROF-FILE
+003870        AT END
+003880           DISPLAY "ENVPROF CONTROL FILE IS EMPTY"
+003890           MOVE "????" TO ENVP-ENV-CODE
+003900           MOVE "UNKNOWN"         TO ENVP-REGION
+003910           MOVE "HELLO WORLD"     TO ENVP-VAR1
+003920           MOVE "WELCOME TO "     TO ENVP-VAR2
+003930           MOVE "MURTHY SIMPLE"   TO ENVP-VAR3
+003940           MOVE "COBOL PROGRAM"   TO ENVP-VAR4
+003950           SET WSS-CHECK-WARNING TO TRUE
+003960     END-READ.
+003970     CLOSE ENVPROF-FILE.
+003980 1100-READ-ENVPROF-EXIT.
+003990     EXIT.
+004000*
+004010****************************************************************
+004020*  1150-CHECK-ENV-MISMATCH                                      *
+004030*  IF SYSIN ASKED FOR A SPECIFIC TARGET ENVIRONMENT, CONFIRM     *
+004040*  THE ENVPROF CONTROL FILE THAT ACTUALLY GOT PICKED UP AGREES  *
+004050*  WITH IT, SO A MISROUTED JCL LIBRARY DOES NOT GO UNNOTICED.    *
+004060****************************************************************
+004070 1150-CHECK-ENV-MISMATCH.
+004080     IF PARM-ENV-CODE EQUAL SPACES
+004090        GO TO 1150-CHECK-ENV-MISMATCH-EXIT
+004100     END-IF.
+004110     IF PARM-ENV-CODE NOT EQUAL ENVP-ENV-CODE
+004120        DISPLAY "WARNING - SYSIN REQUESTED ENVIRONMENT "
+004130            PARM-ENV-CODE " BUT ENVPROF SHOWS " ENVP-ENV-CODE
+004140        SET WSS-CHECK-WARNING TO TRUE
+004150     END-IF.
+004160 1150-CHECK-ENV-MISMATCH-EXIT.
+004170     EXIT.
+004180*
+004190****************************************************************
+004200*  1200-READ-CHECKPOINT                                         *
+004210*  READS THE RESTART FILE LEFT BY A PRIOR EXECUTION.  IF THE    *
+004220*  ENVIRONMENT CHECK ALREADY PASSED EARLIER TODAY, THE OPERATOR *
+004230*  DOES NOT NEED TO RERUN IT - THIS STEP SKIPS IT AND SAYS SO.  *
+004240****************************************************************
+004250 1200-READ-CHECKPOINT.
+004260     MOVE "N" TO WSS-RESTART-SW.
+004270     MOVE SPACES TO CKPT-LAST-STEP.
+004280     OPEN INPUT RESTART-FILE.
+004290     IF WSS-FS-RESTART NOT EQUAL "00"
+004300        GO TO 1200-READ-CHECKPOINT-EXIT
+004310     END-IF.
+004320     READ RESTART-FILE
+004330        AT END
+004340           MOVE SPACES TO CKPT-LAST-STEP
+004350     END-READ.
+004360     CLOSE RESTART-FILE.
+004370     IF CKPT-LAST-STEP NOT EQUAL SPACES
+004380        AND CKPT-RUN-DATE EQUAL WSS-RUN-DATE
+004390        AND CKPT-STATUS-PASS
+004400        SET WSS-RESTART-REQUESTED TO TRUE
+004410        MOVE "ENVCHECK" TO WSS-LAST-STEP
+004420        DISPLAY "CHECKPOINT FOUND - ENVCHECK PASSED AT "
+004430            CKPT-RUN-TIME " ON " CKPT-RUN-DATE
+004440     END-IF.
+004450 1200-READ-CHECKPOINT-EXIT.
+004460     EXIT.
+004470*
+004480****************************************************************
+004490*  1250-SKIP-REPORT-LINES                                       *
+004500*  WHEN A RESTART SKIPS ENVCHECK, THE FEEDER-DATASET CHECK       *
+004510*  FIELDS NEVER GET SET.  THIS PARAGRAPH MARKS EACH REPORT ROW   *
+004520*  AS SKIPPED-VIA-RESTART SO THE SIGN-OFF SHEET DOES NOT READ    *
+004530*  AS FOUR BLANK LINES AND A CLEAN ZERO-MISSING COUNT.           *
+004540****************************************************************
+004550 1250-SKIP-REPORT-LINES.
+004560     MOVE SPACES TO WSS-RESTART-MSG.
+004570     STRING "SKIPPED - RESTART, CONFIRMED AT " CKPT-RUN-TIME
+004580         " ON " CKPT-RUN-DATE DELIMITED BY SIZE
+004590         INTO WSS-RESTART-MSG.
+004600     MOVE WSS-RESTART-MSG TO WSS-RPT-CUSTMAST.
+004610     MOVE WSS-RESTART-MSG TO WSS-RPT-TRANFEED.
+004620     MOVE WSS-RESTART-MSG TO WSS-RPT-ACCTFILE.
+004630     MOVE WSS-RESTART-MSG TO WSS-RPT-RATETAB.
+004640 1250-SKIP-REPORT-LINES-EXIT.
+004650     EXIT.
+004660*
+004670****************************************************************
+004680*  2000-ENVCHECK-PARA                                           *
+004690*  VERIFIES THAT THE FEEDER DATASETS THE NIGHTLY RUN DEPENDS    *
+004700*  ON ARE PRESENT AND NOT EMPTY BEFORE THE STREAM PROCEEDS.     *
+004710*  WSS-MISSING-COUNT TOTALS HOW MANY DATASETS FAILED THE CHECK. *
+004720****************************************************************
+004730 2000-ENVCHECK-PARA.
+004740     MOVE ZERO TO WSS-MISSING-COUNT.
+004750     PERFORM 2100-CHECK-CUSTMAST
+004760         THRU 2100-CHECK-CUSTMAST-EXIT.
+004770     IF PARM-MODE-QUICK
+004780        DISPLAY "QUICK MODE - SMOKE TEST ONLY, REMAINING "
+004790            "FEEDER DATASETS NOT CHECKED"
+004795        MOVE "SKIPPED - QUICK MODE, NOT CHECKED"
+004796            TO WSS-RPT-TRANFEED
+004797        MOVE "SKIPPED - QUICK MODE, NOT CHECKED"
+004798            TO WSS-RPT-ACCTFILE
+004799        MOVE "SKIPPED - QUICK MODE, NOT CHECKED"
+004800            TO WSS-RPT-RATETAB
+004805        GO TO 2000-ENVCHECK-PARA-FINISH
+004810     END-IF.
+004820     PERFORM 2200-CHECK-TRANFEED
+004830         THRU 2200-CHECK-TRANFEED-EXIT.
+004840     PERFORM 2300-CHECK-ACCTFILE
+004850         THRU 2300-CHECK-ACCTFILE-EXIT.
+004860     PERFORM 2400-CHECK-RATETAB
+004870         THRU 2400-CHECK-RATETAB-EXIT.
+004880 2000-ENVCHECK-PARA-FINISH.
+004890     IF WSS-MISSING-COUNT GREATER THAN ZERO
+004900        SET WSS-CHECK-FAILED TO TRUE
+004910        SET WSS-ENVCHECK-FAILED TO TRUE
+004920        IF WSS-MISSING-COUNT GREATER THAN 1
+004930           MOVE WSS-MISSING-COUNT TO WSS-RPT-MISSING
+004940           MOVE SPACES TO WSS-ERR-MESSAGE
+004950           STRING WSS-RPT-MISSING DELIMITED BY SIZE
+004960               " DATASETS FAILED - SEE ENVRPT" DELIMITED BY SIZE
+004970               INTO WSS-ERR-MESSAGE
+004980        END-IF
+004990     ELSE
+005000        MOVE "ENVCHECK" TO WSS-LAST-STEP
+005010        SET WSS-ENVCHECK-PASSED TO TRUE
+005020     END-IF.
+005030 2000-ENVCHECK-PARA-EXIT.
+005040     EXIT.
+005050*
+005060****************************************************************
+005070*  2100-CHECK-CUSTMAST                                          *
+005080****************************************************************
+005090 2100-CHECK-CUSTMAST.
+005100     OPEN INPUT CUSTMAST-FILE.
+005110     IF WSS-FS-CUSTMAST NOT EQUAL "00"
+005120        ADD 1 TO WSS-MISSING-COUNT
+005130        MOVE "CUSTMAST - NOT AVAILABLE" TO WSS-RPT-CUSTMAST
+005140        MOVE 4001 TO WSS-ERR-NUMBER
+005150        MOVE "2100-CHECK-CUSTMAST" TO WSS-ERR-PARA
+005160        STRING "CUSTMAST DATASET NOT AVAILABLE, FILE STATUS "
+005170            WSS-FS-CUSTMAST DELIMITED BY SIZE INTO WSS-ERR-TEXT
+005180        PERFORM 9500-ERROR-HANDLING-PARA
+005190            THRU 9500-ERROR-HANDLING-PARA-EXIT
+005200        GO TO 2100-CHECK-CUSTMAST-EXIT
+005210     END-IF.
+005220     READ CUSTMAST-FILE
+005230        AT END
+005240           ADD 1 TO WSS-MISSING-COUNT
+005250           MOVE "CUSTMAST - PRESENT BUT EMPTY" TO WSS-RPT-CUSTMAST
+005260           MOVE 4011 TO WSS-ERR-NUMBER
+005270           MOVE "2100-CHECK-CUSTMAST" TO WSS-ERR-PARA
+005280           MOVE "CUSTMAST DATASET PRESENT BUT EMPTY"
+005290               TO WSS-ERR-TEXT
+005300           PERFORM 9500-ERROR-HANDLING-PARA
+005310               THRU 9500-ERROR-HANDLING-PARA-EXIT
+005320        NOT AT END
+005330           MOVE "CUSTMAST - AVAILABLE"         TO WSS-RPT-CUSTMAST
+005340     END-READ.
+005350     IF PARM-VERBOSITY-HIGH
+005360        DISPLAY "ENVCHECK - " WSS-RPT-CUSTMAST
+005370     END-IF.
+005380     CLOSE CUSTMAST-FILE.
+005390 2100-CHECK-CUSTMAST-EXIT.
+005400     EXIT.
+005410*
+005420****************************************************************
+005430*  2200-CHECK-TRANFEED                                          *
+005440****************************************************************
+005450 2200-CHECK-TRANFEED.
+005460     OPEN INPUT TRANFEED-FILE.
+005470     IF WSS-FS-TRANFEED NOT EQUAL "00"
+005480        ADD 1 TO WSS-MISSING-COUNT
+005490        MOVE "TRANFEED - NOT AVAILABLE" TO WSS-RPT-TRANFEED
+005500        MOVE 4002 TO WSS-ERR-NUMBER
+005510        MOVE "2200-CHECK-TRANFEED" TO WSS-ERR-PARA
+005520        STRING "TRANFEED DATASET NOT AVAILABLE, FILE STATUS "
+005530            WSS-FS-TRANFEED DELIMITED BY SIZE INTO WSS-ERR-TEXT
+005540        PERFORM 9500-ERROR-HANDLING-PARA
+005550            THRU 9500-ERROR-HANDLING-PARA-EXIT
+005560        GO TO 2200-CHECK-TRANFEED-EXIT
+005570     END-IF.
+005580     READ TRANFEED-FILE
+005590        AT END
+005600           ADD 1 TO WSS-MISSING-COUNT
+005610           MOVE "TRANFEED - PRESENT BUT EMPTY" TO WSS-RPT-TRANFEED
+005620           MOVE 4012 TO WSS-ERR-NUMBER
+005630           MOVE "2200-CHECK-TRANFEED" TO WSS-ERR-PARA
+005640           MOVE "TRANFEED DATASET PRESENT BUT EMPTY"
+005650               TO WSS-ERR-TEXT
+005660           PERFORM 9500-ERROR-HANDLING-PARA
+005670               THRU 9500-ERROR-HANDLING-PARA-EXIT
+005680        NOT AT END
+005690           MOVE "TRANFEED - AVAILABLE"         TO WSS-RPT-TRANFEED
+005700     END-READ.
+005710     IF PARM-VERBOSITY-HIGH
+005720        DISPLAY "ENVCHECK - " WSS-RPT-TRANFEED
+005730     END-IF.
+005740     CLOSE TRANFEED-FILE.
+005750 2200-CHECK-TRANFEED-EXIT.
+005760     EXIT.
+005770*
+005780****************************************************************
+005790*  2300-CHECK-ACCTFILE                                          *
+005800****************************************************************
+005810 2300-CHECK-ACCTFILE.
+005820     OPEN INPUT ACCTFILE-FILE.
+005830     IF WSS-FS-ACCTFILE NOT EQUAL "00"
+005840        ADD 1 TO WSS-MISSING-COUNT
+005850        MOVE "ACCTFILE - NOT AVAILABLE" TO WSS-RPT-ACCTFILE
+005860        MOVE 4003 TO WSS-ERR-NUMBER
+005870        MOVE "2300-CHECK-ACCTFILE" TO WSS-ERR-PARA
+005880        STRING "ACCTFILE DATASET NOT AVAILABLE, FILE STATUS "
+005890            WSS-FS-ACCTFILE DELIMITED BY SIZE INTO WSS-ERR-TEXT
+005900        PERFORM 9500-ERROR-HANDLING-PARA
+005910            THRU 9500-ERROR-HANDLING-PARA-EXIT
+005920        GO TO 2300-CHECK-ACCTFILE-EXIT
+005930     END-IF.
+005940     READ ACCTFILE-FILE
+005950        AT END
+005960           ADD 1 TO WSS-MISSING-COUNT
+005970           MOVE "ACCTFILE - PRESENT BUT EMPTY" TO WSS-RPT-ACCTFILE
+005980           MOVE 4013 TO WSS-ERR-NUMBER
+005990           MOVE "2300-CHECK-ACCTFILE" TO WSS-ERR-PARA
+006000           MOVE "ACCTFILE DATASET PRESENT BUT EMPTY"
+006010               TO WSS-ERR-TEXT
+006020           PERFORM 9500-ERROR-HANDLING-PARA
+006030               THRU 9500-ERROR-HANDLING-PARA-EXIT
+006040        NOT AT END
+006050           MOVE "ACCTFILE - AVAILABLE"         TO WSS-RPT-ACCTFILE
+006060     END-READ.
+006070     IF PARM-VERBOSITY-HIGH
+006080        DISPLAY "ENVCHECK - " WSS-RPT-ACCTFILE
+006090     END-IF.
+006100     CLOSE ACCTFILE-FILE.
+006110 2300-CHECK-ACCTFILE-EXIT.
+006120     EXIT.
+006130*
+006140****************************************************************
+006150*  2400-CHECK-RATETAB                                           *
+006160****************************************************************
+006170 2400-CHECK-RATETAB.
+006180     OPEN INPUT RATETAB-FILE.
+006190     IF WSS-FS-RATETAB NOT EQUAL "00"
+006200        ADD 1 TO WSS-MISSING-COUNT
+006210        MOVE "RATETAB - NOT AVAILABLE" TO WSS-RPT-RATETAB
+006220        MOVE 4004 TO WSS-ERR-NUMBER
+006230        MOVE "2400-CHECK-RATETAB" TO WSS-ERR-PARA
+006240        STRING "RATETAB DATASET NOT AVAILABLE, FILE STATUS "
+006250            WSS-FS-RATETAB DELIMITED BY SIZE INTO WSS-ERR-TEXT
+006260        PERFORM 9500-ERROR-HANDLING-PARA
+006270            THRU 9500-ERROR-HANDLING-PARA-EXIT
+006280        GO TO 2400-CHECK-RATETAB-EXIT
+006290     END-IF.
+006300     READ RATETAB-FILE
+006310        AT END
+006320           ADD 1 TO WSS-MISSING-COUNT
+006330           MOVE "RATETAB - PRESENT BUT EMPTY" TO WSS-RPT-RATETAB
+006340           MOVE 4014 TO WSS-ERR-NUMBER
+006350           MOVE "2400-CHECK-RATETAB" TO WSS-ERR-PARA
+006360           MOVE "RATETAB DATASET PRESENT BUT EMPTY"
+006370               TO WSS-ERR-TEXT
+006380           PERFORM 9500-ERROR-HANDLING-PARA
+006390               THRU 9500-ERROR-HANDLING-PARA-EXIT
+006400        NOT AT END
+006410           MOVE "RATETAB - AVAILABLE"         TO WSS-RPT-RATETAB
+006420     END-READ.
+006430     IF PARM-VERBOSITY-HIGH
+006440        DISPLAY "ENVCHECK - " WSS-RPT-RATETAB
+006450     END-IF.
+006460     CLOSE RATETAB-FILE.
+006470 2400-CHECK-RATETAB-EXIT.
+006480     EXIT.
+006490*
+006500****************************************************************
+006510*  3000-WRITE-LOG-PARA                                          *
+006520*  WRITES ONE AUDIT-TRAIL RECORD TO ENVLOG FOR THIS EXECUTION.  *
+006530*  THIS IS THE DURABLE RECORD OF WHETHER MG1 RAN, INDEPENDENT   *
+006540*  OF WHATEVER HAPPENS TO THE JOB'S SYSOUT.                     *
+006550****************************************************************
+006560 3000-WRITE-LOG-PARA.
+006570     OPEN EXTEND ENVLOG-FILE.
+006580     IF WSS-FS-ENVLOG NOT EQUAL "00"
+006590        DISPLAY "ENVLOG AUDIT LOG COULD NOT BE OPENED, FILE "
+006600            "STATUS " WSS-FS-ENVLOG
+006605        IF WSS-CHECK-PASSED
+006606           SET WSS-CHECK-WARNING TO TRUE
+006607        END-IF
+006610        GO TO 3000-WRITE-LOG-PARA-EXIT
+006620     END-IF.
+006630     MOVE WSS-RUN-DATE TO ELOG-RUN-DATE.
+006640     MOVE WSS-RUN-TIME TO ELOG-RUN-TIME.
+006650     MOVE WSS-JOBNAME  TO ELOG-JOBNAME.
+006660     EVALUATE TRUE
+006670         WHEN WSS-CHECK-PASSED
+006680             SET ELOG-STATUS-PASS TO TRUE
+006690         WHEN WSS-CHECK-WARNING
+006700             SET ELOG-STATUS-WARN TO TRUE
+006710         WHEN WSS-CHECK-FAILED
+006720             SET ELOG-STATUS-FAIL TO TRUE
+006730     END-EVALUATE.
+006740     IF WSS-ERR-MESSAGE EQUAL SPACES
+006750        MOVE "MG1 ENVIRONMENT VALIDATION RUN" TO ELOG-MESSAGE
+006760     ELSE
+006770        MOVE WSS-ERR-MESSAGE TO ELOG-MESSAGE
+006780     END-IF.
+006790     WRITE ENVLOG-REC.
+006800     CLOSE ENVLOG-FILE.
+006810 3000-WRITE-LOG-PARA-EXIT.
+006820     EXIT.
+006830*
+006840****************************************************************
+006850*  3500-WRITE-REPORT-PARA                                       *
+006860*  PRODUCES THE PRINTABLE DAILY ENVIRONMENT VALIDATION REPORT - *
+006870*  HEADER, ONE LINE PER CHECK PERFORMED, AND A SUMMARY FOOTER,  *
+006880*  FOR THE MORNING SHIFT LEAD TO SIGN OFF ON.                   *
+006890****************************************************************
+006900 3500-WRITE-REPORT-PARA.
+006910     OPEN OUTPUT ENVRPT-FILE.
+006920     IF WSS-FS-ENVRPT NOT EQUAL "00"
+006930        DISPLAY "ENVRPT REPORT FILE COULD NOT BE OPENED, FILE "
+006940            "STATUS " WSS-FS-ENVRPT
+006945        IF WSS-CHECK-PASSED
+006946           SET WSS-CHECK-WARNING TO TRUE
+006947        END-IF
+006950        GO TO 3500-WRITE-REPORT-PARA-EXIT
+006960     END-IF.
+006970     MOVE "1" TO RPT-CC.
+006980     MOVE SPACES TO RPT-TEXT.
+006990     STRING "MG1 DAILY ENVIRONMENT VALIDATION REPORT"
+007000         DELIMITED BY SIZE INTO RPT-TEXT.
+007010     WRITE ENVRPT-LINE.
+007020     MOVE " " TO RPT-CC.
+007030     MOVE SPACES TO RPT-TEXT.
+007040     STRING "RUN DATE: " WSS-RUN-DATE "   SHIFT: " WSS-SHIFT
+007050         "   OPERATOR: " WSS-OPERATOR
+007060         DELIMITED BY SIZE INTO RPT-TEXT.
+007070     WRITE ENVRPT-LINE.
+007080     MOVE SPACES TO RPT-TEXT.
+007090     STRING "ENVIRONMENT: " ENVP-ENV-CODE "  REGION: "
+007100         ENVP-REGION DELIMITED BY SIZE INTO RPT-TEXT.
+007110     WRITE ENVRPT-LINE.
+007120     MOVE ALL "-" TO RPT-TEXT.
+007130     WRITE ENVRPT-LINE.
+007140     MOVE SPACES TO RPT-TEXT.
+007150     STRING "CHECK" DELIMITED BY SIZE INTO RPT-TEXT.
+007160     WRITE ENVRPT-LINE.
+007170     MOVE SPACES TO RPT-TEXT.
+007180     MOVE WSS-RPT-CUSTMAST TO RPT-TEXT.
+007190     WRITE ENVRPT-LINE.
+007200     MOVE SPACES TO RPT-TEXT.
+007210     MOVE WSS-RPT-TRANFEED TO RPT-TEXT.
+007220     WRITE ENVRPT-LINE.
+007230     MOVE SPACES TO RPT-TEXT.
+007240     MOVE WSS-RPT-ACCTFILE TO RPT-TEXT.
+007250     WRITE ENVRPT-LINE.
+007260     MOVE SPACES TO RPT-TEXT.
+007270     MOVE WSS-RPT-RATETAB  TO RPT-TEXT.
+007280     WRITE ENVRPT-LINE.
+007290     MOVE ALL "-" TO RPT-TEXT.
+007300     WRITE ENVRPT-LINE.
+007310     MOVE SPACES TO RPT-TEXT.
+007320     MOVE WSS-MISSING-COUNT TO WSS-RPT-MISSING.
+007330     STRING "DATASETS MISSING OR EMPTY: " WSS-RPT-MISSING
+007340         DELIMITED BY SIZE INTO RPT-TEXT.
+007350     WRITE ENVRPT-LINE.
+007360     MOVE SPACES TO RPT-TEXT.
+007370     EVALUATE TRUE
+007380         WHEN WSS-CHECK-PASSED
+007390             STRING "OVERALL RESULT: PASS" DELIMITED BY SIZE
+007400                 INTO RPT-TEXT
+007410         WHEN WSS-CHECK-WARNING
+007420             STRING "OVERALL RESULT: WARNING" DELIMITED BY SIZE
+007430                 INTO RPT-TEXT
+007440         WHEN OTHER
+007450             STRING "OVERALL RESULT: FAIL" DELIMITED BY SIZE
+007460                 INTO RPT-TEXT
+007470     END-EVALUATE.
+007480     WRITE ENVRPT-LINE.
+007490     MOVE SPACES TO RPT-TEXT.
+007500     STRING "SIGN-OFF: ________________________  DATE: ______"
+007510         DELIMITED BY SIZE INTO RPT-TEXT.
+007520     WRITE ENVRPT-LINE.
+007530     CLOSE ENVRPT-FILE.
+007540 3500-WRITE-REPORT-PARA-EXIT.
+007550     EXIT.
+007560*
+007570****************************************************************
+007580*  4000-CALL-DOWNSTREAM-PARA                                    *
+007590*  DRIVES THE REST OF THE NIGHTLY STREAM.  EACH DOWNSTREAM      *
+007600*  PROGRAM IS CALLED WITH STEPSTAT SO IT CAN SEE WHETHER THE    *
+007610*  PRIOR STEP SUCCEEDED, AND REPORTS ITS OWN RESULT BACK IN     *
+007620*  THE SAME RECORD.  NOTHING IS CALLED IF THE ENVIRONMENT       *
+007630*  CHECKS THEMSELVES FAILED.                                   *
+007640****************************************************************
+007650 4000-CALL-DOWNSTREAM-PARA.
+007660     IF WSS-CHECK-FAILED
+007670        DISPLAY "DOWNSTREAM STEPS SKIPPED - ENVCHECK FAILED"
+007680        GO TO 4000-CALL-DOWNSTREAM-PARA-EXIT
+007690     END-IF.
+007700     IF PARM-MODE-QUICK
+007710        DISPLAY "DOWNSTREAM STEPS SKIPPED - QUICK MODE"
+007720        GO TO 4000-CALL-DOWNSTREAM-PARA-EXIT
+007730     END-IF.
+007740     MOVE "MG1"          TO SS-LAST-STEP.
+007750     EVALUATE TRUE
+007760         WHEN WSS-CHECK-PASSED
+007770             MOVE 0 TO WSS-RETURN-CODE
+007780         WHEN WSS-CHECK-WARNING
+007790             MOVE 4 TO WSS-RETURN-CODE
+007800     END-EVALUATE.
+007810     MOVE WSS-RETURN-CODE TO SS-STEP-RC.
+007820     SET SS-STATUS-PASS  TO TRUE.
+007830     MOVE SPACES         TO SS-MESSAGE.
+007840     CALL "MG2" USING STEPSTAT-REC.
+007850     IF SS-STATUS-FAIL
+007860        DISPLAY "MG2 REPORTED FAILURE - " SS-MESSAGE
+007870        SET WSS-CHECK-FAILED TO TRUE
+007880        GO TO 4000-CALL-DOWNSTREAM-PARA-EXIT
+007890     END-IF.
+007900     MOVE "MG2" TO WSS-LAST-STEP.
+007910     CALL "MG3" USING STEPSTAT-REC.
+007920     IF SS-STATUS-FAIL
+007930        DISPLAY "MG3 REPORTED FAILURE - " SS-MESSAGE
+007940        SET WSS-CHECK-FAILED TO TRUE
+007950     ELSE
+007960        MOVE "MG3" TO WSS-LAST-STEP
+007970     END-IF.
+007980 4000-CALL-DOWNSTREAM-PARA-EXIT.
+007990     EXIT.
+008000*
+008010****************************************************************
+008020*  5000-WRITE-CHECKPOINT-PARA                                   *
+008030*  RECORDS THE LAST STEP CONFIRMED GOOD SO A RERUN OF THE       *
+008040*  STREAM CAN SKIP WORK ALREADY PROVEN TO HAVE SUCCEEDED.       *
+008050****************************************************************
+008060 5000-WRITE-CHECKPOINT-PARA.
+008070     OPEN OUTPUT RESTART-FILE.
+008080     IF WSS-FS-RESTART NOT EQUAL "00"
+008090        DISPLAY "RESTART FILE COULD NOT BE OPENED, FILE STATUS "
+008100            WSS-FS-RESTART
+008105        IF WSS-CHECK-PASSED
+008106           SET WSS-CHECK-WARNING TO TRUE
+008107        END-IF
+008110        GO TO 5000-WRITE-CHECKPOINT-PARA-EXIT
+008120     END-IF.
+008130     MOVE WSS-LAST-STEP TO CKPT-LAST-STEP.
+008140     MOVE WSS-RUN-DATE  TO CKPT-RUN-DATE.
+008150     MOVE WSS-RUN-TIME  TO CKPT-RUN-TIME.
+008160     EVALUATE TRUE
+008170         WHEN WSS-ENVCHECK-PASSED
+008180             SET CKPT-STATUS-PASS TO TRUE
+008190         WHEN WSS-ENVCHECK-FAILED
+008200             SET CKPT-STATUS-FAIL TO TRUE
+008210     END-EVALUATE.
+008220     WRITE CKPT-REC.
+008230     CLOSE RESTART-FILE.
+008240 5000-WRITE-CHECKPOINT-PARA-EXIT.
+008250     EXIT.
+008260*
+008270****************************************************************
+008280*  6000-DASHBOARD-PARA                                          *
+008290*  DROPS ONE STATUS RECORD IN THE FIXED-FORMAT FEED THE OPS      *
+008300*  DASHBOARD POLLS SO TONIGHT'S PASS/FAIL RESULT IS VISIBLE      *
+008310*  THERE WITHOUT ANYONE HAVING TO READ SYSOUT OR THE AUDIT LOG.  *
+008320****************************************************************
+008330 6000-DASHBOARD-PARA.
+008340     OPEN OUTPUT DASHFEED-FILE.
+008350     IF WSS-FS-DASHFEED NOT EQUAL "00"
+008360        DISPLAY "DASHFEED FILE COULD NOT BE OPENED, FILE STATUS "
+008370            WSS-FS-DASHFEED
+008375        IF WSS-CHECK-PASSED
+008376           SET WSS-CHECK-WARNING TO TRUE
+008377        END-IF
+008380        GO TO 6000-DASHBOARD-PARA-EXIT
+008390     END-IF.
+008400     MOVE WSS-JOBNAME   TO DASH-JOBNAME.
+008410     MOVE WSS-RUN-DATE  TO DASH-RUN-DATE.
+008420     MOVE WSS-RUN-TIME  TO DASH-RUN-TIME.
+008430     MOVE WSS-LAST-STEP TO DASH-LAST-STEP.
+008440     EVALUATE TRUE
+008450         WHEN WSS-CHECK-PASSED
+008460             SET DASH-STATUS-PASS TO TRUE
+008470         WHEN WSS-CHECK-WARNING
+008480             SET DASH-STATUS-WARN TO TRUE
+008490         WHEN WSS-CHECK-FAILED
+008500             SET DASH-STATUS-FAIL TO TRUE
+008510     END-EVALUATE.
+008520     IF WSS-ERR-MESSAGE EQUAL SPACES
+008530        MOVE "MG1 ENVIRONMENT VALIDATION RUN" TO DASH-MESSAGE
+008540     ELSE
+008550        MOVE WSS-ERR-MESSAGE TO DASH-MESSAGE
+008560     END-IF.
+008570     WRITE DASH-REC.
+008580     CLOSE DASHFEED-FILE.
+008590 6000-DASHBOARD-PARA-EXIT.
+008600     EXIT.
+008610*
+008620****************************************************************
+008630*  9000-TERMINATE                                                *
+008640*  MAPS THE CHECK SWITCH TO A RETURN CODE AND ENDS THE STEP.    *
+008650*  RC 00 = CLEAN, RC 04 = WARNING, RC 08 = HARD FAIL.           *
+008660****************************************************************
+008670 9000-TERMINATE.
+008680     EVALUATE TRUE
+008690         WHEN WSS-CHECK-PASSED
+008700             MOVE 0 TO WSS-RETURN-CODE
+008710         WHEN WSS-CHECK-WARNING
+008720             MOVE 4 TO WSS-RETURN-CODE
+008730         WHEN WSS-CHECK-FAILED
+008740             MOVE 8 TO WSS-RETURN-CODE
+008750         WHEN OTHER
+008760             MOVE 16 TO WSS-RETURN-CODE
+008770     END-EVALUATE.
+008780     DISPLAY "END OF HELLO WORLD".
+008790     DISPLAY "MG1 RETURN CODE IS " WSS-RETURN-CODE.
+008800     MOVE WSS-RETURN-CODE TO RETURN-CODE.
+008810 9000-TERMINATE-EXIT.
+008820     EXIT.
+008830****************************************************************
+008840*  9500-ERROR-HANDLING-PARA                                     *
+008850*  SHARED BY ANY CHECK PARAGRAPH THAT DETECTS A FAILURE.         *
+008860*  WRITES A CODED, ABEND-STYLE DIAGNOSTIC TO SYSOUT (ERROR       *
+008870*  NUMBER, PARAGRAPH, EXPLANATION) AND SAVES IT IN               *
+008880*  WSS-ERR-MESSAGE SO 3000-WRITE-LOG-PARA CAN CARRY THE SAME     *
+008890*  DIAGNOSTIC INTO THE AUDIT-TRAIL LOG.  THE CALLER IS           *
+008900*  RESPONSIBLE FOR LOADING WSS-ERR-NUMBER, WSS-ERR-PARA, AND     *
+008910*  WSS-ERR-TEXT BEFORE PERFORMING THIS PARAGRAPH.                *
+008920****************************************************************
+008930 9500-ERROR-HANDLING-PARA.
+008940     DISPLAY "*** MG1 ABEND-STYLE DIAGNOSTIC ***".
+008950     DISPLAY "*** ERROR NUMBER . . : " WSS-ERR-NUMBER.
+008960     DISPLAY "*** PARAGRAPH . . . . : " WSS-ERR-PARA.
+008970     DISPLAY "*** EXPLANATION . . . : " WSS-ERR-TEXT.
+008980     MOVE SPACES TO WSS-ERR-MESSAGE.
+008990     STRING "ERR " DELIMITED BY SIZE
+009000         WSS-ERR-NUMBER DELIMITED BY SIZE
+009010         " IN " DELIMITED BY SIZE
+009020         WSS-ERR-PARA DELIMITED BY SPACE
+009030         " - " DELIMITED BY SIZE
+009040         WSS-ERR-TEXT DELIMITED BY SIZE
+009050         INTO WSS-ERR-MESSAGE.
+009060     SET WSS-CHECK-FAILED TO TRUE.
+009070     SET WSS-ENVCHECK-FAILED TO TRUE.
+009080 9500-ERROR-HANDLING-PARA-EXIT.
+009090     EXIT.
+009100*
